@@ -6,27 +6,125 @@ CONFIGURATION SECTION.
 REPOSITORY.
     FUNCTION ALL INTRINSIC.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCESS-LOG-FILE ASSIGN TO "access.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Access-Log-Status.
+    SELECT METRICS-LOG-FILE ASSIGN TO "access.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Metrics-Log-Status.
+    SELECT STOP-FLAG-FILE ASSIGN TO "stop.flag"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Stop-Flag-Status.
+    SELECT SHUTDOWN-REPORT-FILE ASSIGN TO "shutdown-report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Shutdown-Report-Status.
+
 DATA DIVISION.
+FILE SECTION.
+*> Sized for the worst case WRITE-ACCESS-LOG can produce: a 15-char
+*> dotted-quad IP, a 5-digit port, a 4-char method, a full 255-char
+*> RequestPath, a 32-char status line, and four separating spaces.
+FD  ACCESS-LOG-FILE.
+01  Access-Log-Record               PIC X(320).
+
+FD  METRICS-LOG-FILE.
+01  Metrics-Log-Record              PIC X(320).
+
+FD  STOP-FLAG-FILE.
+01  Stop-Flag-Record                PIC X(16).
+
+FD  SHUTDOWN-REPORT-FILE.
+01  Shutdown-Report-Record          PIC X(2048).
+
 WORKING-STORAGE SECTION.
 
+01 Access-Log-Status                PIC X(02).
+01 Access-Log-Line                  PIC X(320).
+
+*> Request volume/status counters are tallied from the access log
+*> rather than kept purely in WORKING-STORAGE, since each connection
+*> is handled by its own forked child (see Fork-Client-Handler) and a
+*> per-process counter would only ever see that child's own requests.
+01 Metrics-Log-Status               PIC X(02).
+01 Metrics-EOF-Switch               PIC X(01) VALUE 'N'.
+    88 Metrics-EOF                  VALUE 'Y'.
+01 Metrics-Line-IP                  PIC X(15).
+01 Metrics-Line-Port                PIC X(05).
+01 Metrics-Line-Method              PIC X(04).
+01 Metrics-Line-Path                PIC X(255).
+01 Metrics-Line-Httpver             PIC X(08).
+01 Metrics-Line-Code                PIC X(03).
+01 Metrics-Line-Reason              PIC X(32).
+
+01 Metrics-Total-Count              PIC 9(09) COMP.
+01 Metrics-GET-Count                PIC 9(09) COMP.
+01 Metrics-POST-Count               PIC 9(09) COMP.
+01 Metrics-Other-Method-Count       PIC 9(09) COMP.
+01 Metrics-Status-Path-Count        PIC 9(09) COMP.
+01 Metrics-Version-Path-Count       PIC 9(09) COMP.
+01 Metrics-Echo-Path-Count          PIC 9(09) COMP.
+01 Metrics-Other-Path-Count         PIC 9(09) COMP.
+01 Metrics-200-Count                PIC 9(09) COMP.
+01 Metrics-404-Count                PIC 9(09) COMP.
+01 Metrics-405-Count                PIC 9(09) COMP.
+01 Metrics-Other-Status-Count       PIC 9(09) COMP.
+
+01 Metrics-Count-Display            PIC Z(8)9.
+01 Metrics-Report-Pointer           PIC S9(4) COMP.
+
 77 ErrNo                            USAGE IS POINTER.
-77 SocketFunction                   PIC X(08)  USAGE IS POINTER.
-77 BindFunction                     PIC X(08)  USAGE IS POINTER.
-77 RecvFunction                     PIC X(08)  USAGE IS POINTER.
-77 SendFunction                     PIC X(08)  USAGE IS POINTER.
+77 SocketFunction                   USAGE IS POINTER.
+77 BindFunction                     USAGE IS POINTER.
+77 RecvFunction                     USAGE IS POINTER.
+77 SendFunction                     USAGE IS POINTER.
+77 ForkFunction                     USAGE IS POINTER.
+77 WaitFunction                     USAGE IS POINTER.
+
+01 Fork-Result                      PIC S9(9) COMP.
+01 Reaped-Child-PID                 PIC S9(9) COMP.
 
 01 Socket-ID                        PIC S9(9) COMP.
-01 Server-Address                   USAGE INET-SOCKADDR.
-    05 Server-Port                  PIC S9(4) COMP VALUE 8080.
+01 Server-Address.
+    05 Server-Port                  BINARY-SHORT UNSIGNED VALUE 8080.
     05 Server-IPAddress             PIC X(4)  VALUE X"00000000".
-77 ClientSocketFunction             PIC X(08)  USAGE IS POINTER.
+    05 Server-IP-Octet REDEFINES Server-IPAddress
+                                     BINARY-CHAR UNSIGNED OCCURS 4 TIMES.
+77 ClientSocketFunction             USAGE IS POINTER.
 
-01 ClientSocket-ID                  PIC S9(9) COMP.                                                    
-01 Client-Address                   USAGE INET-SOCKADDR.
+01 Config-Port-Text                 PIC X(06).
+01 Config-Port-Value                PIC 9(05).
+01 Config-Bind-Text                 PIC X(15).
+01 Bind-Octet-Text OCCURS 4 TIMES   PIC X(03).
+01 Bind-Octet-Index                 PIC S9(4) COMP.
+
+01 ClientSocket-ID                  PIC S9(9) COMP.
+01 Client-Address.
     05 Client-Port                  PIC S9(4) COMP.
     05 Client-IPAddress             PIC X(4).
+    05 Client-IP-Octet REDEFINES Client-IPAddress
+                                     BINARY-CHAR UNSIGNED OCCURS 4 TIMES.
 01 Address-Length                   PIC S9(9) COMP.
 
+01 Client-IPAddress-Display         PIC X(15).
+01 IP-Octet-Display                 PIC 9(3).
+01 IP-Display-Pointer               PIC S9(4) COMP.
+01 IP-Octet-Index                   PIC S9(4) COMP.
+01 Client-Port-Display              PIC Z(4)9.
+
+01 Server-Shutdown-Switch           PIC X(01) VALUE 'N'.
+    88 Server-Shutdown-Requested    VALUE 'Y'.
+
+*> A stop-flag file (rather than an in-memory switch) is what lets the
+*> admin shutdown path work across the fork boundary - a child handling
+*> /admin/shutdown can't reach back into the parent's WORKING-STORAGE,
+*> but it can drop a file the parent checks every pass through
+*> Serve-One-Client.
+01 Stop-Flag-Status                 PIC X(02).
+01 Shutdown-Report-Status           PIC X(02).
+01 Delete-Result                    PIC S9(9) COMP.
+
 01 Request-Buffer                   PIC X(2048).
 01 Request-Content-Length           PIC S9(9) COMP.
 
@@ -34,9 +132,32 @@ WORKING-STORAGE SECTION.
 01 RequestMethod                    PIC X(4).
 01 RequestPath                      PIC X(255).
 01 RequestProtocol                  PIC X(10).
-01 Response-Buffer                  PIC X(2048).
-01 Response-Status-Line             PIC X(15) VALUE "HTTP/1.1 200 OK".
-01 Response-Body                    PIC X(255) VALUE "Hello, world!".
+
+01 Request-Body                     PIC X(2048).
+01 Request-Header-Content-Length    PIC S9(9) COMP.
+01 Header-Body-Offset               PIC S9(9) COMP.
+01 Content-Length-Offset            PIC S9(9) COMP.
+01 Body-Bytes-In-Buffer             PIC S9(9) COMP.
+01 Body-Remaining-Length            PIC S9(9) COMP.
+01 Bytes-Just-Read                  PIC S9(9) COMP.
+
+01 Connection-Header-Offset         PIC S9(9) COMP.
+01 Connection-Header-Text           PIC X(32).
+01 Keep-Alive-Switch                PIC X(01) VALUE 'N'.
+    88 Connection-Keep-Alive        VALUE 'Y'.
+
+*> Sized to match Request-Body so GENERATE-ECHO-RESPONSE can move a
+*> full-size POST body across without the right-hand truncation a MOVE
+*> into a shorter alphanumeric field would otherwise silently do;
+*> Response-Buffer then needs enough headroom on top of that for the
+*> status line and headers BUILD-RESPONSE-BUFFER strings in front of it.
+01 Response-Buffer                  PIC X(2304).
+01 Response-Buffer-Pointer          PIC S9(4) COMP.
+01 Response-Buffer-Length           PIC S9(9) COMP.
+01 Response-Status-Line             PIC X(32).
+01 Response-Body                    PIC X(2048).
+01 Response-Body-Length             PIC S9(9) COMP.
+01 Response-Content-Length-Display  PIC Z(4)9.
 
 LINKAGE SECTION.
 01 Socket-Input                     USAGE IS POINTER.
@@ -45,13 +166,166 @@ LINKAGE SECTION.
 PROCEDURE DIVISION.
 Main-Loop-Section.
     PERFORM Initialize-Server
+    PERFORM Serve-One-Client UNTIL Server-Shutdown-Requested
+    PERFORM Shutdown-Server
+    STOP RUN
+    .
+
+Serve-One-Client.
+    *> Accept-Connection through CLOSE-CLIENT-SOCKET (performed at the
+    *> end of SEND-CLIENT-RESPONSE) run once per pass; Main-Loop-Section
+    *> keeps calling this paragraph so the listener stays up instead of
+    *> exiting after the first client. CHECK-SHUTDOWN-FLAG runs once per
+    *> pass too, so a maintenance window finishes the in-flight request
+    *> before the accept loop winds down.
     PERFORM Accept-Connection
+    PERFORM Fork-Client-Handler
+    PERFORM REAP-COMPLETED-CHILDREN
+    PERFORM CHECK-SHUTDOWN-FLAG
+    .
+
+CHECK-SHUTDOWN-FLAG.
+    OPEN INPUT STOP-FLAG-FILE
+    IF Stop-Flag-Status = "00" THEN
+        CLOSE STOP-FLAG-FILE
+        MOVE 'Y' TO Server-Shutdown-Switch
+    END-IF
+    .
+
+REAP-COMPLETED-CHILDREN.
+    *> Load wait function from libcob library
+    CALL 'C$IMPORT_SYM' USING "C$WAI" WaitFunction
+                              ON EXCEPTION
+                                  DISPLAY "Error: Could not load wait function"
+                                  STOP RUN
+                              END-CALL
+    .
+
+    *> Each forked child (see Fork-Client-Handler) exits on its own once
+    *> its connection closes, but the parent never collects its exit
+    *> status - left alone that's a zombie process-table entry per
+    *> connection for the life of this listener. Drain every child that
+    *> has already finished, non-blocking, so a pass with nothing to
+    *> reap doesn't stall the accept loop.
+    MOVE 1 TO Reaped-Child-PID
+    PERFORM REAP-ONE-CHILD UNTIL Reaped-Child-PID NOT > 0
+    .
+
+REAP-ONE-CHILD.
+    CALL WaitFunction RETURNING Reaped-Child-PID
+                       ON EXCEPTION
+                           MOVE 0 TO Reaped-Child-PID
+                       END-CALL
+    .
+
+Shutdown-Server.
+    *> Re-tally the access log one last time and leave a report behind
+    *> for whoever restarts the listener, then close the socket we've
+    *> been accepting on via the same 'C$SLO' call CLOSE-CLIENT-SOCKET
+    *> uses for client sockets.
+    PERFORM TALLY-ACCESS-LOG
+    PERFORM BUILD-METRICS-REPORT
+    PERFORM WRITE-SHUTDOWN-REPORT
+
+    CALL 'C$SLO' USING BY VALUE Socket-ID
+                RETURNING ErrNo
+                ON EXCEPTION
+                    DISPLAY "Error: Could not close listening socket"
+                END-CALL
+
+    CALL "CBL_DELETE_FILE" USING "stop.flag" RETURNING Delete-Result
+    .
+
+WRITE-SHUTDOWN-REPORT.
+    OPEN OUTPUT SHUTDOWN-REPORT-FILE
+    IF Shutdown-Report-Status = "00" THEN
+        MOVE Response-Body TO Shutdown-Report-Record
+        WRITE Shutdown-Report-Record
+        CLOSE SHUTDOWN-REPORT-FILE
+    END-IF
+    .
+
+Fork-Client-Handler.
+    *> Load fork function from libcob library
+    CALL 'C$IMPORT_SYM' USING "C$FRK" ForkFunction
+                              ON EXCEPTION
+                                  DISPLAY "Error: Could not load fork function"
+                                  STOP RUN
+                              END-CALL
+    .
+
+    *> Hand the accepted connection to a forked child so a slow client
+    *> can't stall the 100-deep backlog behind it; the parent drops its
+    *> handle on the child's socket and loops straight back to accept.
+    CALL ForkFunction RETURNING Fork-Result
+                       ON EXCEPTION
+                           MOVE -1 TO Fork-Result
+                       END-CALL
+
+    EVALUATE TRUE
+        WHEN Fork-Result = 0
+            *> Child process - this connection's own work is on
+            *> ClientSocket-ID, so drop the inherited handle on the
+            *> listening socket rather than holding it open for this
+            *> child's whole lifetime (which, on a long keep-alive
+            *> connection, would keep the port busy after the parent's
+            *> own close in Shutdown-Server)
+            CALL 'C$SLO' USING BY VALUE Socket-ID
+                        RETURNING ErrNo
+                        ON EXCEPTION
+                            DISPLAY "Error: Could not close inherited listening socket"
+                        END-CALL
+            PERFORM Handle-Client-Connection
+            STOP RUN
+        WHEN Fork-Result > 0
+            *> Parent process - this connection now belongs to the child
+            PERFORM CLOSE-CLIENT-SOCKET
+        WHEN OTHER
+            *> Could not fork - serve inline rather than drop the client
+            PERFORM Handle-Client-Connection
+    END-EVALUATE
+    .
+
+Handle-Client-Connection.
+    *> HTTP/1.1 keep-alive lets one connection carry several requests;
+    *> PROCESS-CLIENT-REQUEST decides whether to keep looping based on
+    *> the Connection header it just parsed.
+    PERFORM Serve-Single-Request WITH TEST AFTER
+        UNTIL NOT Connection-Keep-Alive
+    .
+
+Serve-Single-Request.
     PERFORM READ-CLIENT-REQUEST
-    PERFORM PROCESS-CLIENT-REQUEST
-    PERFORM SEND-CLIENT-RESPONSE
-    *> Other procedures
+
+    *> A recv of 0 bytes is the client's orderly shutdown of this
+    *> connection, not an empty request - treat it the same as the
+    *> client just disconnecting rather than routing spaces through
+    *> PROCESS-CLIENT-REQUEST, which would fabricate a 405 and log an
+    *> access-log line (and bump /metrics) for a request that was never
+    *> actually sent
+    IF Request-Content-Length > 0 THEN
+        PERFORM PROCESS-CLIENT-REQUEST
+        PERFORM SEND-CLIENT-RESPONSE
+    ELSE
+        *> Nothing to send back and nothing to log - just drop the socket
+        *> the way SEND-CLIENT-RESPONSE would have on a non-keep-alive
+        *> connection, since that's the only other path that closes it
+        MOVE 'N' TO Keep-Alive-Switch
+        PERFORM CLOSE-CLIENT-SOCKET
+    END-IF
+    .
 
 Initialize-Server.
+    *> Open the access log that every request gets recorded to
+    PERFORM OPEN-ACCESS-LOG
+
+    *> Clear out any stop flag left over from a prior shutdown so this
+    *> start doesn't immediately wind the accept loop back down again
+    CALL "CBL_DELETE_FILE" USING "stop.flag" RETURNING Delete-Result
+
+    *> Pick up the listen port and bind address from the environment
+    PERFORM LOAD-SERVER-CONFIG
+
     *> Load C functions from libcob library
     CALL 'C$IMPORT_SYM' USING "C$SIN" SocketFunction
                               ON EXCEPTION
@@ -95,6 +369,51 @@ Initialize-Server.
                     STOP RUN
                 END-CALL
     .
+
+OPEN-ACCESS-LOG.
+    OPEN EXTEND ACCESS-LOG-FILE
+    IF Access-Log-Status = "35" THEN
+        OPEN OUTPUT ACCESS-LOG-FILE
+    END-IF
+    .
+
+LOAD-SERVER-CONFIG.
+    *> SIMPLEHTTP_PORT overrides the compiled-in listen port - validated
+    *> against the real 1-65535 range of a 16-bit port number before use,
+    *> since an out-of-range value would otherwise bind on garbage
+    MOVE SPACES TO Config-Port-Text
+    ACCEPT Config-Port-Text FROM ENVIRONMENT "SIMPLEHTTP_PORT"
+    IF Config-Port-Text NOT = SPACES THEN
+        MOVE FUNCTION NUMVAL(FUNCTION TRIM(Config-Port-Text))
+            TO Config-Port-Value
+        IF Config-Port-Value >= 1 AND Config-Port-Value <= 65535 THEN
+            MOVE Config-Port-Value TO Server-Port
+        ELSE
+            DISPLAY "Error: SIMPLEHTTP_PORT out of range, using default port"
+        END-IF
+    END-IF
+
+    *> SIMPLEHTTP_BIND_ADDRESS (dotted-quad) overrides INADDR_ANY
+    MOVE SPACES TO Config-Bind-Text
+    ACCEPT Config-Bind-Text FROM ENVIRONMENT "SIMPLEHTTP_BIND_ADDRESS"
+    IF Config-Bind-Text NOT = SPACES THEN
+        PERFORM PARSE-BIND-ADDRESS
+    END-IF
+    .
+
+PARSE-BIND-ADDRESS.
+    UNSTRING FUNCTION TRIM(Config-Bind-Text) DELIMITED BY "."
+        INTO Bind-Octet-Text(1) Bind-Octet-Text(2)
+             Bind-Octet-Text(3) Bind-Octet-Text(4)
+    PERFORM STORE-BIND-OCTET VARYING Bind-Octet-Index FROM 1 BY 1
+        UNTIL Bind-Octet-Index > 4
+    .
+
+STORE-BIND-OCTET.
+    MOVE FUNCTION NUMVAL(FUNCTION TRIM(Bind-Octet-Text(Bind-Octet-Index)))
+        TO Server-IP-Octet(Bind-Octet-Index)
+    .
+
 Accept-Connection.
     *> Load accept function from libcob library
     CALL 'C$IMPORT_SYM' USING "C$ACE" ClientSocketFunction
@@ -128,6 +447,13 @@ READ-CLIENT-REQUEST.
                               END-CALL
     .
 
+    *> Clear out whatever the previous request on this connection left
+    *> behind - on a keep-alive connection a shorter request here would
+    *> otherwise leave stale bytes (including a prior request's own body)
+    *> past the new Request-Content-Length for the header/body scans below
+    *> to mis-parse
+    MOVE SPACES TO Request-Buffer
+
     *> Read data from client
     CALL RecvFunction USING BY VALUE ClientSocket-ID
                        BY REFERENCE Request-Buffer
@@ -149,24 +475,426 @@ PROCESS-CLIENT-REQUEST.
     UNSTRING Request-Buffer DELIMITED BY X"0D0A" INTO Request-Line
 
     *> Parse the request method, path and protocol from the request line
-    UNSTRING Request-Line DELIMITED BY SPACE 
+    UNSTRING Request-Line DELIMITED BY SPACE
         INTO RequestMethod RequestPath RequestProtocol
 
-    *> Determine the request type (GET) and generate a response
-    IF RequestMethod = 'GET' THEN
-        PERFORM GENERATE-RESPONSE
+    *> Locate the header/body boundary once; both the Connection-header
+    *> scan and the POST body extraction need to stay inside the headers
+    *> and never wander into client-supplied body bytes
+    PERFORM FIND-HEADER-BODY-BOUNDARY
+
+    *> Check the Connection header for HTTP/1.1 keep-alive
+    PERFORM PARSE-CONNECTION-HEADER
+
+    *> POST carries a body after the headers; pull it out before routing
+    IF FUNCTION TRIM(RequestMethod) = 'POST' THEN
+        PERFORM READ-REQUEST-BODY
+    END-IF
+
+    *> Dispatch on method and path and generate the response
+    PERFORM GENERATE-RESPONSE
+    PERFORM WRITE-ACCESS-LOG
+    .
+
+FIND-HEADER-BODY-BOUNDARY.
+    *> Offset of the blank line (the CRLFCRLF) that ends the headers -
+    *> returns LENGTH OF Request-Buffer if it isn't present yet (a
+    *> request still arriving across multiple recv calls)
+    MOVE 0 TO Header-Body-Offset
+    INSPECT Request-Buffer TALLYING Header-Body-Offset
+        FOR CHARACTERS BEFORE INITIAL X"0D0A0D0A"
+    .
+
+PARSE-CONNECTION-HEADER.
+    *> Bounded to the header section only (Header-Body-Offset) so a POST
+    *> body that happens to contain the literal text "Connection: " can't
+    *> be mistaken for the real header
+    MOVE 'N' TO Keep-Alive-Switch
+    IF Header-Body-Offset > 0 THEN
+        MOVE 0 TO Connection-Header-Offset
+        INSPECT Request-Buffer(1 : Header-Body-Offset)
+            TALLYING Connection-Header-Offset
+            FOR CHARACTERS BEFORE INITIAL "Connection: "
+        IF Connection-Header-Offset < Header-Body-Offset
+           AND FUNCTION TRIM(RequestProtocol) = "HTTP/1.1" THEN
+            MOVE SPACES TO Connection-Header-Text
+            UNSTRING Request-Buffer(Connection-Header-Offset + 13 :)
+                DELIMITED BY X"0D0A" INTO Connection-Header-Text
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(Connection-Header-Text))
+               = "KEEP-ALIVE" THEN
+                MOVE 'Y' TO Keep-Alive-Switch
+            END-IF
+        END-IF
+    END-IF
+    .
+
+WRITE-ACCESS-LOG.
+    PERFORM FORMAT-CLIENT-IPADDRESS
+    MOVE Client-Port TO Client-Port-Display
+    MOVE SPACES TO Access-Log-Line
+    STRING FUNCTION TRIM(Client-IPAddress-Display) " "
+           FUNCTION TRIM(Client-Port-Display) " "
+           FUNCTION TRIM(RequestMethod) " "
+           FUNCTION TRIM(RequestPath) " "
+           FUNCTION TRIM(Response-Status-Line)
+        DELIMITED BY SIZE INTO Access-Log-Line
+        ON OVERFLOW
+            DISPLAY "Error: access log line truncated"
+    END-STRING
+    MOVE Access-Log-Line TO Access-Log-Record
+    WRITE Access-Log-Record
+
+    *> Close and reopen to force this record out of the stream buffer
+    *> and onto disk straight away - TALLY-ACCESS-LOG reads the same
+    *> physical file through its own METRICS-LOG-FILE file-control entry,
+    *> and would otherwise miss whatever is still sitting unflushed here
+    CLOSE ACCESS-LOG-FILE
+    PERFORM OPEN-ACCESS-LOG
+    .
+
+FORMAT-CLIENT-IPADDRESS.
+    MOVE SPACES TO Client-IPAddress-Display
+    MOVE 1 TO IP-Display-Pointer
+    PERFORM FORMAT-IP-OCTET VARYING IP-Octet-Index FROM 1 BY 1
+        UNTIL IP-Octet-Index > 4
+    .
+
+FORMAT-IP-OCTET.
+    MOVE Client-IP-Octet(IP-Octet-Index) TO IP-Octet-Display
+    IF IP-Octet-Index = 1 THEN
+        STRING FUNCTION TRIM(IP-Octet-Display)
+            DELIMITED BY SIZE INTO Client-IPAddress-Display
+            WITH POINTER IP-Display-Pointer
+    ELSE
+        STRING "." FUNCTION TRIM(IP-Octet-Display)
+            DELIMITED BY SIZE INTO Client-IPAddress-Display
+            WITH POINTER IP-Display-Pointer
+    END-IF
+    .
+
+READ-REQUEST-BODY.
+    *> Header-Body-Offset was already located by FIND-HEADER-BODY-BOUNDARY
+    *> before PROCESS-CLIENT-REQUEST got here
+
+    *> Pull the Content-Length header value out of the header block
+    MOVE 0 TO Content-Length-Offset
+    INSPECT Request-Buffer TALLYING Content-Length-Offset
+        FOR CHARACTERS BEFORE INITIAL "Content-Length: "
+    IF Content-Length-Offset < Header-Body-Offset THEN
+        UNSTRING Request-Buffer(Content-Length-Offset + 17 :)
+            DELIMITED BY X"0D0A" INTO Request-Line
+        MOVE FUNCTION NUMVAL(FUNCTION TRIM(Request-Line))
+            TO Request-Header-Content-Length
+    ELSE
+        MOVE 0 TO Request-Header-Content-Length
+    END-IF
+
+    IF Request-Header-Content-Length > LENGTH OF Request-Body THEN
+        *> Bigger than this connection's body buffer can hold - we can
+        *> only ever read part of it off the socket, so the unread tail
+        *> would otherwise be mistaken for the start of the next request
+        *> on a keep-alive connection. Close after this response instead
+        *> of trying to pipeline a further request on a desynced stream.
+        MOVE 'N' TO Keep-Alive-Switch
+    END-IF
+
+    *> Copy whatever body bytes recv already delivered in this buffer
+    MOVE SPACES TO Request-Body
+    COMPUTE Body-Bytes-In-Buffer =
+        Request-Content-Length - Header-Body-Offset - 4
+    IF Body-Bytes-In-Buffer > 0 THEN
+        MOVE Request-Buffer(Header-Body-Offset + 5 : Body-Bytes-In-Buffer)
+            TO Request-Body
+    ELSE
+        MOVE 0 TO Body-Bytes-In-Buffer
+    END-IF
+
+    *> A body bigger than one packet needs further reads off the socket
+    PERFORM READ-ADDITIONAL-BODY-DATA
+        UNTIL Body-Bytes-In-Buffer NOT LESS THAN Request-Header-Content-Length
+        OR Body-Bytes-In-Buffer NOT LESS THAN LENGTH OF Request-Body
+    .
+
+READ-ADDITIONAL-BODY-DATA.
+    COMPUTE Body-Remaining-Length =
+        Request-Header-Content-Length - Body-Bytes-In-Buffer
+    IF Body-Remaining-Length > LENGTH OF Request-Body - Body-Bytes-In-Buffer THEN
+        COMPUTE Body-Remaining-Length =
+            LENGTH OF Request-Body - Body-Bytes-In-Buffer
+    END-IF
+
+    CALL RecvFunction USING BY VALUE ClientSocket-ID
+                       BY REFERENCE
+                           Request-Body(Body-Bytes-In-Buffer + 1 : Body-Remaining-Length)
+                       BY VALUE Body-Remaining-Length
+                       BY VALUE 0
+                       RETURNING Bytes-Just-Read
+                       ON EXCEPTION
+                           MOVE Request-Header-Content-Length TO Body-Bytes-In-Buffer
+                       END-CALL
+
+    IF Bytes-Just-Read > 0 THEN
+        ADD Bytes-Just-Read TO Body-Bytes-In-Buffer
+    ELSE
+        MOVE Request-Header-Content-Length TO Body-Bytes-In-Buffer
+    END-IF
+    .
 
 GENERATE-RESPONSE.
-    *> Generate the status line and headers for the response
-    STRING Response-Status-Line X"0D0A"
+    *> Route by path first, then check the method against that path's
+    *> allowed set - a recognized path with the wrong method is a 405,
+    *> not a 404, so monitoring can still tell a real miss from a real
+    *> hit on an unsupported verb
+    EVALUATE TRUE
+        WHEN FUNCTION TRIM(RequestPath) = '/status'
+            IF RequestMethod = 'GET' THEN
+                PERFORM GENERATE-STATUS-RESPONSE
+            ELSE
+                PERFORM GENERATE-405-RESPONSE
+            END-IF
+        WHEN FUNCTION TRIM(RequestPath) = '/version'
+            IF RequestMethod = 'GET' THEN
+                PERFORM GENERATE-VERSION-RESPONSE
+            ELSE
+                PERFORM GENERATE-405-RESPONSE
+            END-IF
+        WHEN FUNCTION TRIM(RequestPath) = '/metrics'
+            IF RequestMethod = 'GET' THEN
+                PERFORM GENERATE-METRICS-RESPONSE
+            ELSE
+                PERFORM GENERATE-405-RESPONSE
+            END-IF
+        WHEN FUNCTION TRIM(RequestPath) = '/admin/shutdown'
+            IF RequestMethod = 'GET' THEN
+                PERFORM GENERATE-SHUTDOWN-RESPONSE
+            ELSE
+                PERFORM GENERATE-405-RESPONSE
+            END-IF
+        WHEN FUNCTION TRIM(RequestPath) = '/echo'
+            IF FUNCTION TRIM(RequestMethod) = 'POST' THEN
+                PERFORM GENERATE-ECHO-RESPONSE
+            ELSE
+                PERFORM GENERATE-405-RESPONSE
+            END-IF
+        WHEN OTHER
+            PERFORM GENERATE-404-RESPONSE
+    END-EVALUATE
+    PERFORM BUILD-RESPONSE-BUFFER
+    .
+
+GENERATE-STATUS-RESPONSE.
+    MOVE "HTTP/1.1 200 OK" TO Response-Status-Line
+    MOVE "OK" TO Response-Body
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(Response-Body)) TO Response-Body-Length
+    .
+
+GENERATE-VERSION-RESPONSE.
+    MOVE "HTTP/1.1 200 OK" TO Response-Status-Line
+    MOVE "SimpleHTTPServer 1.0" TO Response-Body
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(Response-Body)) TO Response-Body-Length
+    .
+
+GENERATE-METRICS-RESPONSE.
+    MOVE "HTTP/1.1 200 OK" TO Response-Status-Line
+    PERFORM TALLY-ACCESS-LOG
+    PERFORM BUILD-METRICS-REPORT
+    .
+
+TALLY-ACCESS-LOG.
+    MOVE 0 TO Metrics-Total-Count
+    MOVE 0 TO Metrics-GET-Count Metrics-POST-Count Metrics-Other-Method-Count
+    MOVE 0 TO Metrics-Status-Path-Count Metrics-Version-Path-Count
+              Metrics-Echo-Path-Count Metrics-Other-Path-Count
+    MOVE 0 TO Metrics-200-Count Metrics-404-Count Metrics-405-Count
+              Metrics-Other-Status-Count
+    MOVE 'N' TO Metrics-EOF-Switch
+
+    OPEN INPUT METRICS-LOG-FILE
+    IF Metrics-Log-Status = "00" THEN
+        PERFORM TALLY-ONE-LOG-LINE UNTIL Metrics-EOF
+        CLOSE METRICS-LOG-FILE
+    END-IF
+    .
+
+TALLY-ONE-LOG-LINE.
+    READ METRICS-LOG-FILE
+        AT END
+            MOVE 'Y' TO Metrics-EOF-Switch
+        NOT AT END
+            PERFORM TALLY-LOG-FIELDS
+    END-READ
+    .
+
+TALLY-LOG-FIELDS.
+    ADD 1 TO Metrics-Total-Count
+    UNSTRING Metrics-Log-Record DELIMITED BY SPACE
+        INTO Metrics-Line-IP Metrics-Line-Port Metrics-Line-Method
+             Metrics-Line-Path Metrics-Line-Httpver Metrics-Line-Code
+             Metrics-Line-Reason
+
+    EVALUATE FUNCTION TRIM(Metrics-Line-Method)
+        WHEN 'GET'
+            ADD 1 TO Metrics-GET-Count
+        WHEN 'POST'
+            ADD 1 TO Metrics-POST-Count
+        WHEN OTHER
+            ADD 1 TO Metrics-Other-Method-Count
+    END-EVALUATE
+
+    EVALUATE FUNCTION TRIM(Metrics-Line-Path)
+        WHEN '/status'
+            ADD 1 TO Metrics-Status-Path-Count
+        WHEN '/version'
+            ADD 1 TO Metrics-Version-Path-Count
+        WHEN '/echo'
+            ADD 1 TO Metrics-Echo-Path-Count
+        WHEN OTHER
+            ADD 1 TO Metrics-Other-Path-Count
+    END-EVALUATE
+
+    EVALUATE FUNCTION TRIM(Metrics-Line-Code)
+        WHEN '200'
+            ADD 1 TO Metrics-200-Count
+        WHEN '404'
+            ADD 1 TO Metrics-404-Count
+        WHEN '405'
+            ADD 1 TO Metrics-405-Count
+        WHEN OTHER
+            ADD 1 TO Metrics-Other-Status-Count
+    END-EVALUATE
+    .
+
+BUILD-METRICS-REPORT.
+    *> WITH POINTER so each line appends in place (see the comment on
+    *> BUILD-RESPONSE-BUFFER - restringing Response-Body into itself
+    *> loses everything already written).
+    MOVE SPACES TO Response-Body
+    MOVE 1 TO Metrics-Report-Pointer
+
+    MOVE Metrics-Total-Count TO Metrics-Count-Display
+    STRING "requests_total " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-GET-Count TO Metrics-Count-Display
+    STRING "method_get " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-POST-Count TO Metrics-Count-Display
+    STRING "method_post " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Other-Method-Count TO Metrics-Count-Display
+    STRING "method_other " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Status-Path-Count TO Metrics-Count-Display
+    STRING "path_status " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Version-Path-Count TO Metrics-Count-Display
+    STRING "path_version " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Echo-Path-Count TO Metrics-Count-Display
+    STRING "path_echo " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Other-Path-Count TO Metrics-Count-Display
+    STRING "path_other " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-200-Count TO Metrics-Count-Display
+    STRING "status_200 " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-404-Count TO Metrics-Count-Display
+    STRING "status_404 " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-405-Count TO Metrics-Count-Display
+    STRING "status_405 " FUNCTION TRIM(Metrics-Count-Display) X"0D0A"
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    MOVE Metrics-Other-Status-Count TO Metrics-Count-Display
+    STRING "status_other " FUNCTION TRIM(Metrics-Count-Display)
+        INTO Response-Body WITH POINTER Metrics-Report-Pointer
+
+    *> Metrics-Report-Pointer has advanced one past the last character
+    *> STRINGed in, so the report's real length is one less than that
+    COMPUTE Response-Body-Length = Metrics-Report-Pointer - 1
+    .
+
+GENERATE-SHUTDOWN-RESPONSE.
+    *> Drop the stop flag for Serve-One-Client to pick up on its next
+    *> pass; this connection still gets its response sent normally, so
+    *> the caller that asked for the shutdown sees it take effect.
+    MOVE "HTTP/1.1 200 OK" TO Response-Status-Line
+    MOVE "Shutting down" TO Response-Body
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(Response-Body)) TO Response-Body-Length
+    PERFORM WRITE-SHUTDOWN-FLAG
+    .
+
+WRITE-SHUTDOWN-FLAG.
+    OPEN OUTPUT STOP-FLAG-FILE
+    IF Stop-Flag-Status = "00" THEN
+        MOVE "stop" TO Stop-Flag-Record
+        WRITE Stop-Flag-Record
+        CLOSE STOP-FLAG-FILE
+    END-IF
+    .
+
+GENERATE-ECHO-RESPONSE.
+    *> Request-Body's own byte count - not FUNCTION TRIM, which strips
+    *> leading/trailing spaces a client's body is entitled to send and
+    *> would hand those bytes back mangled
+    MOVE "HTTP/1.1 200 OK" TO Response-Status-Line
+    MOVE Request-Body TO Response-Body
+    MOVE Body-Bytes-In-Buffer TO Response-Body-Length
+    .
+
+GENERATE-404-RESPONSE.
+    MOVE "HTTP/1.1 404 Not Found" TO Response-Status-Line
+    MOVE "Not Found" TO Response-Body
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(Response-Body)) TO Response-Body-Length
+    .
+
+GENERATE-405-RESPONSE.
+    MOVE "HTTP/1.1 405 Method Not Allowed" TO Response-Status-Line
+    MOVE "Method Not Allowed" TO Response-Body
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(Response-Body)) TO Response-Body-Length
+    .
+
+BUILD-RESPONSE-BUFFER.
+    *> Built with WITH POINTER so each STRING appends in place instead
+    *> of re-stringing Response-Buffer into itself (which truncates the
+    *> body - the buffer being both source and target loses everything
+    *> past the first STRING once the pointer resets to position 1).
+    *> Each GENERATE-*-RESPONSE paragraph sets Response-Body-Length to
+    *> its body's real byte count; used here instead of inferring the
+    *> length from FUNCTION TRIM, which would strip leading/trailing
+    *> space bytes a POST body is entitled to have echoed back intact
+    MOVE SPACES TO Response-Buffer
+    MOVE 1 TO Response-Buffer-Pointer
+    MOVE Response-Body-Length TO Response-Content-Length-Display
+    STRING FUNCTION TRIM(Response-Status-Line) X"0D0A"
            "Content-Type: text/plain" X"0D0A"
-           "Content-Length: " FUNCTION LENGTH(Response-Body) X"0D0A"
+           "Content-Length: " FUNCTION TRIM(Response-Content-Length-Display) X"0D0A"
            X"0D0A"
         INTO Response-Buffer
+        WITH POINTER Response-Buffer-Pointer
 
     *> Append the response body to the buffer
-    STRING Response-Buffer Response-Body
-        INTO Response-Buffer
+    IF Response-Body-Length > 0 THEN
+        STRING Response-Body(1 : Response-Body-Length)
+            INTO Response-Buffer
+            WITH POINTER Response-Buffer-Pointer
+    END-IF
+
+    *> Response-Buffer-Pointer has advanced one past the last character
+    *> written; SEND-CLIENT-RESPONSE uses this instead of LENGTH OF
+    *> FUNCTION TRIM(Response-Buffer), which would strip trailing space
+    *> bytes that belong to a legitimately space-padded response body
+    COMPUTE Response-Buffer-Length = Response-Buffer-Pointer - 1
     .
 SEND-CLIENT-RESPONSE.
     *> Load send function from libcob library
@@ -180,7 +908,7 @@ SEND-CLIENT-RESPONSE.
     *> Send response data to the client
     CALL SendFunction USING BY VALUE ClientSocket-ID
                       BY REFERENCE Response-Buffer
-                      BY VALUE LENGTH OF FUNCTION TRIM(Response-Buffer)
+                      BY VALUE Response-Buffer-Length
                       BY VALUE 0
                       RETURNING ErrNo
                       ON EXCEPTION
@@ -189,8 +917,11 @@ SEND-CLIENT-RESPONSE.
                       END-CALL
     .
 
-    *> Close the connection
-    PERFORM CLOSE-CLIENT-SOCKET
+    *> Keep the socket open for pipelined requests on a keep-alive
+    *> connection; otherwise close it the way every request used to.
+    IF NOT Connection-Keep-Alive THEN
+        PERFORM CLOSE-CLIENT-SOCKET
+    END-IF
     .
 
 CLOSE-CLIENT-SOCKET.
@@ -200,4 +931,4 @@ CLOSE-CLIENT-SOCKET.
                     DISPLAY "Error: Could not close client connection"
                     STOP RUN
                 END-CALL
-    .
\ No newline at end of file
+    .
